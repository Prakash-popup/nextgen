@@ -0,0 +1,38 @@
+      ******************************************************************
+      * TRANREQ - request/response layout exchanged between TRANHIST  *
+      *           and the TRANQURY transaction-history query module.  *
+      *           Copied into WORKING-STORAGE in TRANHIST and into    *
+      *           the LINKAGE SECTION in TRANQURY so both programs    *
+      *           always agree on the layout.                         *
+      ******************************************************************
+       01 WS-REQ.
+         03 WS-ACCT-NO             PIC 9(15).
+         03 WS-CONT-TRANS-ID       PIC X(15).
+         03 WS-SCROLL-DIR          PIC X(01).
+            88 WS-SCROLL-FORWARD   VALUE 'F'.
+            88 WS-SCROLL-BACKWARD  VALUE 'B'.
+            88 WS-SCROLL-NONE      VALUE SPACE.
+         03 WS-FROM-DATE           PIC X(10).
+         03 WS-TO-DATE             PIC X(10).
+         03 WS-TYPE-FILTER         PIC X(02).
+         03 WS-CONT-TRANS-DATE     PIC X(10).
+         03 WS-LINKED-ACCT-COUNT   PIC 9(01).
+         03 WS-LINKED-ACCT-NO OCCURS 5 TIMES
+                                   PIC 9(15).
+
+       01 WS-RES.
+         03 WS-MORE-ROWS-IND       PIC X(01).
+            88 WS-MORE-ROWS        VALUE 'Y'.
+            88 WS-NO-MORE-ROWS     VALUE 'N'.
+         03 WS-MORE-PRIOR-IND      PIC X(01).
+            88 WS-MORE-PRIOR-ROWS  VALUE 'Y'.
+            88 WS-NO-PRIOR-ROWS    VALUE 'N'.
+         03 WS-TRANS-COUNT         PIC 9(02).
+         03 WS-TRANS-ITEM OCCURS 10 TIMES.
+           05 WS-TRANS-ID          PIC X(15).
+           05 WS-TRANS-DATE        PIC X(10).
+           05 WS-TRANS-REF         PIC X(20).
+           05 WS-TRANS-AMOUNT      PIC X(11).
+           05 WS-TRANS-TYPE        PIC X(2).
+           05 WS-SRC-ACCT-NO       PIC 9(15).
+           05 WS-BALANCE           PIC X(11).
