@@ -0,0 +1,77 @@
+      ******************************************************************
+      * TRANMAP - symbolic map for mapset TRANMAP, map TRANSCR        *
+      *           (see bms/tranmap.bms).  Hand-maintained rather than *
+      *           BMS-generated, since this shop's COBOL check does   *
+      *           not run a BMS translate step; the ten detail-line   *
+      *           field sets the mapset defines individually (DTDT01- *
+      *           DTDT10 and so on) are collapsed here into one        *
+      *           OCCURS 10 TIMES table, a table-map style of symbolic *
+      *           map, to make TRANHIST's row-move logic a single      *
+      *           PERFORM VARYING instead of ten near-identical        *
+      *           MOVE groups.  The byte layout still matches the      *
+      *           mapset field-for-field, so a real BMS translate of   *
+      *           TRANMAP.bms would not disturb it.                    *
+      ******************************************************************
+       01  TRANSCRI.
+           02  FILLER                      PIC X(12).
+           02  ACCTNOL                     COMP PIC S9(4).
+           02  ACCTNOF                     PIC X.
+           02  FILLER REDEFINES ACCTNOF.
+               03  ACCTNOA                 PIC X.
+           02  ACCTNOI                     PIC 9(15).
+           02  MSGL                        COMP PIC S9(4).
+           02  MSGF                        PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                     PIC X.
+           02  MSGI                        PIC X(60).
+           02  TRANSCR-DTL OCCURS 10 TIMES.
+               03  DTDTL                   COMP PIC S9(4).
+               03  DTDTF                   PIC X.
+               03  FILLER REDEFINES DTDTF.
+                   04  DTDTA               PIC X.
+               03  DTDTI                   PIC X(10).
+               03  DTRFL                   COMP PIC S9(4).
+               03  DTRFF                   PIC X.
+               03  FILLER REDEFINES DTRFF.
+                   04  DTRFA               PIC X.
+               03  DTRFI                   PIC X(20).
+               03  DTAML                   COMP PIC S9(4).
+               03  DTAMF                   PIC X.
+               03  FILLER REDEFINES DTAMF.
+                   04  DTAMA               PIC X.
+               03  DTAMI                   PIC X(11).
+               03  DTTYL                   COMP PIC S9(4).
+               03  DTTYF                   PIC X.
+               03  FILLER REDEFINES DTTYF.
+                   04  DTTYA               PIC X.
+               03  DTTYI                   PIC X(02).
+               03  DTTML                   COMP PIC S9(4).
+               03  DTTMF                   PIC X.
+               03  FILLER REDEFINES DTTMF.
+                   04  DTTMA               PIC X.
+               03  DTTMI                   PIC X(01).
+               03  DTBLL                   COMP PIC S9(4).
+               03  DTBLF                   PIC X.
+               03  FILLER REDEFINES DTBLF.
+                   04  DTBLA               PIC X.
+               03  DTBLI                   PIC X(11).
+
+       01  TRANSCRO REDEFINES TRANSCRI.
+           02  FILLER                      PIC X(12).
+           02  FILLER                      PIC X(03).
+           02  ACCTNOO                     PIC 9(15).
+           02  FILLER                      PIC X(03).
+           02  MSGO                        PIC X(60).
+           02  TRANSCR-DTL-O OCCURS 10 TIMES.
+               03  FILLER                  PIC X(03).
+               03  DTDTO                   PIC X(10).
+               03  FILLER                  PIC X(03).
+               03  DTRFO                   PIC X(20).
+               03  FILLER                  PIC X(03).
+               03  DTAMO                   PIC X(11).
+               03  FILLER                  PIC X(03).
+               03  DTTYO                   PIC X(02).
+               03  FILLER                  PIC X(03).
+               03  DTTMO                   PIC X(01).
+               03  FILLER                  PIC X(03).
+               03  DTBLO                   PIC X(11).
