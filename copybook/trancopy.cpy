@@ -0,0 +1,60 @@
+      ******************************************************************
+      * TRANCOPY - DFHCOMMAREA layout for the TRANHIST transaction    *
+      *            history inquiry.  Copied into the LINKAGE SECTION  *
+      *            of TRANHIST (and any transaction that LINKs to it) *
+      *            as 01 DFHCOMMAREA.                                 *
+      *                                                                *
+      * TR-REQUEST carries the inquiry criteria in on the first call  *
+      * and the paging/scroll criteria on any follow-on call made to  *
+      * page through history that would not fit in one 10-row result. *
+      * TR-RESPONSE carries the result rows and paging indicators     *
+      * back out to the caller.                                       *
+      ******************************************************************
+       03  TR-REQUEST.
+           05 TR-ACCT-NO               PIC 9(15).
+           05 TR-CONT-TRANS-ID         PIC X(15).
+           05 TR-SCROLL-DIR            PIC X(01).
+              88 TR-SCROLL-FORWARD     VALUE 'F'.
+              88 TR-SCROLL-BACKWARD    VALUE 'B'.
+              88 TR-SCROLL-NONE        VALUE SPACE.
+           05 TR-FROM-DATE             PIC X(10).
+           05 TR-TO-DATE               PIC X(10).
+           05 TR-TYPE-FILTER           PIC X(02).
+           05 TR-CONT-TRANS-DATE       PIC X(10).
+      * Small list of accounts linked to TR-ACCT-NO (joint/household
+      * accounts) whose history is folded into one combined,
+      * date-sorted result alongside TR-ACCT-NO's own.  Zero/unused
+      * entries are left at PIC 9(15) ZERO.
+           05 TR-LINKED-ACCT-COUNT     PIC 9(01).
+           05 TR-LINKED-ACCT-NO OCCURS 5 TIMES
+                                       PIC 9(15).
+
+       03  TR-RESPONSE.
+           05 TR-RETURN-CODE           PIC X(02).
+              88 TR-RETURN-OK          VALUE '00'.
+              88 TR-RETURN-BAD-ACCT    VALUE '01'.
+           05 TR-RETURN-MSG            PIC X(50).
+           05 TR-MORE-ROWS-IND         PIC X(01).
+              88 TR-MORE-ROWS          VALUE 'Y'.
+              88 TR-NO-MORE-ROWS       VALUE 'N'.
+           05 TR-MORE-PRIOR-IND        PIC X(01).
+              88 TR-MORE-PRIOR-ROWS    VALUE 'Y'.
+              88 TR-NO-PRIOR-ROWS      VALUE 'N'.
+           05 TR-FIRST-TRANS-ID        PIC X(15).
+           05 TR-LAST-TRANS-ID         PIC X(15).
+           05 TR-FIRST-TRANS-DATE      PIC X(10).
+           05 TR-LAST-TRANS-DATE       PIC X(10).
+           05 TR-TRANS-COUNT           PIC 9(02).
+           05 TR-TRANS-ITEM OCCURS 10 TIMES.
+              07 TR-TRANS-ID           PIC X(15).
+              07 TR-TRANS-DATE         PIC X(10).
+              07 TR-TRANS-REF          PIC X(20).
+              07 TR-TRANS-AMOUNT       PIC X(11).
+              07 TR-TRANS-TYPE         PIC X(02).
+              07 TR-TYPE-VALID-IND     PIC X(01).
+                 88 TR-TYPE-VALID      VALUE 'Y'.
+                 88 TR-TYPE-INVALID    VALUE 'N'.
+      * Which of TR-ACCT-NO/TR-LINKED-ACCT-NO this row actually came
+      * from - always populated, not just in consolidated requests.
+              07 TR-SRC-ACCT-NO        PIC 9(15).
+              07 TR-BALANCE            PIC X(11).
