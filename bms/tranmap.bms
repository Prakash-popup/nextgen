@@ -0,0 +1,136 @@
+      ******************************************************************
+      * TRANMAP - mapset for the TRANHIST transaction history inquiry *
+      *           screen.  Map TRANSCR is the only map in the set -   *
+      *           an account-number prompt, a 10-row scrollable       *
+      *           history grid, and a message line, with PF7/PF8      *
+      *           driving the same forward/backward paging TRANHIST   *
+      *           already does for its LINK callers.                 *
+      *                                                                *
+      * Assemble with DFHMSD/DFHMDI/DFHMDF as usual; the symbolic map *
+      * copybook this generates is checked in by hand as TRANMAP.cpy *
+      * (see the note there) since this shop's batch COBOL check does *
+      * not carry a BMS translate step.                                *
+      ******************************************************************
+TRANMAP  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               CTRL=(FREEKB,FRSET),                                    X
+               TIOAPFX=YES
+*
+TRANSCR  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,ASKIP),                                     X
+               INITIAL='TRANHIST - ACCOUNT TRANSACTION HISTORY'
+*
+ACCTLBL  DFHMDF POS=(3,1),                                             X
+               LENGTH=14,                                              X
+               ATTRB=(PROT,ASKIP),                                     X
+               INITIAL='ACCOUNT NUMBER'
+ACCTNO   DFHMDF POS=(3,16),                                            X
+               LENGTH=15,                                              X
+               ATTRB=(UNPROT,NUM,IC),                                  X
+               PICIN='9(15)',                                          X
+               PICOUT='9(15)'
+*
+MSG      DFHMDF POS=(5,1),                                             X
+               LENGTH=60,                                              X
+               ATTRB=(PROT,ASKIP,BRT)
+*
+HDGLINE  DFHMDF POS=(7,1),                                             X
+               LENGTH=54,                                              X
+               ATTRB=(PROT,ASKIP),                                     X
+               INITIAL='DATE       REFERENCE            AMOUNT      TY X
+                BALANCE'
+*
+      ******************************************************************
+      * Ten detail rows, one transaction per line, lines 8-17.        *
+      * TRANS-REF is PIC X(20) in TRANCOPY, so DTRFnn is sized to      *
+      * match in full rather than truncating it on this screen.       *
+      * DTTMnn is a single-column marker right after the TYPE field - *
+      * TRANHIST sets it to '*' when TR-TYPE-VALID-IND says the row's  *
+      * TRANS-TYPE failed the approved-code check, so a bad posting    *
+      * is visibly flagged to the teller instead of just logged.       *
+      ******************************************************************
+DTDT01   DFHMDF POS=(8,1),   LENGTH=10, ATTRB=(PROT,ASKIP)
+DTRF01   DFHMDF POS=(8,12),  LENGTH=20, ATTRB=(PROT,ASKIP)
+DTAM01   DFHMDF POS=(8,33),  LENGTH=11, ATTRB=(PROT,ASKIP)
+DTTY01   DFHMDF POS=(8,45),  LENGTH=2,  ATTRB=(PROT,ASKIP)
+DTTM01   DFHMDF POS=(8,47), LENGTH=1,  ATTRB=(PROT,ASKIP)
+DTBL01   DFHMDF POS=(8,48),  LENGTH=11, ATTRB=(PROT,ASKIP)
+*
+DTDT02   DFHMDF POS=(9,1),   LENGTH=10, ATTRB=(PROT,ASKIP)
+DTRF02   DFHMDF POS=(9,12),  LENGTH=20, ATTRB=(PROT,ASKIP)
+DTAM02   DFHMDF POS=(9,33),  LENGTH=11, ATTRB=(PROT,ASKIP)
+DTTY02   DFHMDF POS=(9,45),  LENGTH=2,  ATTRB=(PROT,ASKIP)
+DTTM02   DFHMDF POS=(9,47), LENGTH=1,  ATTRB=(PROT,ASKIP)
+DTBL02   DFHMDF POS=(9,48),  LENGTH=11, ATTRB=(PROT,ASKIP)
+*
+DTDT03   DFHMDF POS=(10,1),  LENGTH=10, ATTRB=(PROT,ASKIP)
+DTRF03   DFHMDF POS=(10,12), LENGTH=20, ATTRB=(PROT,ASKIP)
+DTAM03   DFHMDF POS=(10,33), LENGTH=11, ATTRB=(PROT,ASKIP)
+DTTY03   DFHMDF POS=(10,45), LENGTH=2,  ATTRB=(PROT,ASKIP)
+DTTM03   DFHMDF POS=(10,47), LENGTH=1,  ATTRB=(PROT,ASKIP)
+DTBL03   DFHMDF POS=(10,48), LENGTH=11, ATTRB=(PROT,ASKIP)
+*
+DTDT04   DFHMDF POS=(11,1),  LENGTH=10, ATTRB=(PROT,ASKIP)
+DTRF04   DFHMDF POS=(11,12), LENGTH=20, ATTRB=(PROT,ASKIP)
+DTAM04   DFHMDF POS=(11,33), LENGTH=11, ATTRB=(PROT,ASKIP)
+DTTY04   DFHMDF POS=(11,45), LENGTH=2,  ATTRB=(PROT,ASKIP)
+DTTM04   DFHMDF POS=(11,47), LENGTH=1,  ATTRB=(PROT,ASKIP)
+DTBL04   DFHMDF POS=(11,48), LENGTH=11, ATTRB=(PROT,ASKIP)
+*
+DTDT05   DFHMDF POS=(12,1),  LENGTH=10, ATTRB=(PROT,ASKIP)
+DTRF05   DFHMDF POS=(12,12), LENGTH=20, ATTRB=(PROT,ASKIP)
+DTAM05   DFHMDF POS=(12,33), LENGTH=11, ATTRB=(PROT,ASKIP)
+DTTY05   DFHMDF POS=(12,45), LENGTH=2,  ATTRB=(PROT,ASKIP)
+DTTM05   DFHMDF POS=(12,47), LENGTH=1,  ATTRB=(PROT,ASKIP)
+DTBL05   DFHMDF POS=(12,48), LENGTH=11, ATTRB=(PROT,ASKIP)
+*
+DTDT06   DFHMDF POS=(13,1),  LENGTH=10, ATTRB=(PROT,ASKIP)
+DTRF06   DFHMDF POS=(13,12), LENGTH=20, ATTRB=(PROT,ASKIP)
+DTAM06   DFHMDF POS=(13,33), LENGTH=11, ATTRB=(PROT,ASKIP)
+DTTY06   DFHMDF POS=(13,45), LENGTH=2,  ATTRB=(PROT,ASKIP)
+DTTM06   DFHMDF POS=(13,47), LENGTH=1,  ATTRB=(PROT,ASKIP)
+DTBL06   DFHMDF POS=(13,48), LENGTH=11, ATTRB=(PROT,ASKIP)
+*
+DTDT07   DFHMDF POS=(14,1),  LENGTH=10, ATTRB=(PROT,ASKIP)
+DTRF07   DFHMDF POS=(14,12), LENGTH=20, ATTRB=(PROT,ASKIP)
+DTAM07   DFHMDF POS=(14,33), LENGTH=11, ATTRB=(PROT,ASKIP)
+DTTY07   DFHMDF POS=(14,45), LENGTH=2,  ATTRB=(PROT,ASKIP)
+DTTM07   DFHMDF POS=(14,47), LENGTH=1,  ATTRB=(PROT,ASKIP)
+DTBL07   DFHMDF POS=(14,48), LENGTH=11, ATTRB=(PROT,ASKIP)
+*
+DTDT08   DFHMDF POS=(15,1),  LENGTH=10, ATTRB=(PROT,ASKIP)
+DTRF08   DFHMDF POS=(15,12), LENGTH=20, ATTRB=(PROT,ASKIP)
+DTAM08   DFHMDF POS=(15,33), LENGTH=11, ATTRB=(PROT,ASKIP)
+DTTY08   DFHMDF POS=(15,45), LENGTH=2,  ATTRB=(PROT,ASKIP)
+DTTM08   DFHMDF POS=(15,47), LENGTH=1,  ATTRB=(PROT,ASKIP)
+DTBL08   DFHMDF POS=(15,48), LENGTH=11, ATTRB=(PROT,ASKIP)
+*
+DTDT09   DFHMDF POS=(16,1),  LENGTH=10, ATTRB=(PROT,ASKIP)
+DTRF09   DFHMDF POS=(16,12), LENGTH=20, ATTRB=(PROT,ASKIP)
+DTAM09   DFHMDF POS=(16,33), LENGTH=11, ATTRB=(PROT,ASKIP)
+DTTY09   DFHMDF POS=(16,45), LENGTH=2,  ATTRB=(PROT,ASKIP)
+DTTM09   DFHMDF POS=(16,47), LENGTH=1,  ATTRB=(PROT,ASKIP)
+DTBL09   DFHMDF POS=(16,48), LENGTH=11, ATTRB=(PROT,ASKIP)
+*
+DTDT10   DFHMDF POS=(17,1),  LENGTH=10, ATTRB=(PROT,ASKIP)
+DTRF10   DFHMDF POS=(17,12), LENGTH=20, ATTRB=(PROT,ASKIP)
+DTAM10   DFHMDF POS=(17,33), LENGTH=11, ATTRB=(PROT,ASKIP)
+DTTY10   DFHMDF POS=(17,45), LENGTH=2,  ATTRB=(PROT,ASKIP)
+DTTM10   DFHMDF POS=(17,47), LENGTH=1,  ATTRB=(PROT,ASKIP)
+DTBL10   DFHMDF POS=(17,48), LENGTH=11, ATTRB=(PROT,ASKIP)
+*
+PFLINE   DFHMDF POS=(22,1),                                            X
+               LENGTH=54,                                              X
+               ATTRB=(PROT,ASKIP),                                     X
+               INITIAL='ENTER=INQUIRE  PF7=PREV PAGE  PF8=NEXT PAGE  PFX
+               3=EXIT'
+*
+         DFHMSD TYPE=FINAL
+         END
