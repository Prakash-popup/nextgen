@@ -0,0 +1,462 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANQURY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DB2 communications area                                        *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Row layout for PROD.TRANSACTIONS
+           COPY TRANSDCL.
+
+      * Work fields used to page the cursor and edit DB2 columns out
+      * to the display layout carried back in WS-RES.
+       01  WS-WORK.
+           03 WS-FETCH-COUNT           PIC 9(02) COMP VALUE ZERO.
+           03 WS-MAX-FETCH             PIC 9(02) COMP VALUE 11.
+           03 WS-CONT-TRANS-ID-NUM     PIC 9(15).
+           03 WS-TRANS-ID-NUM          PIC 9(15).
+           03 WS-AMOUNT-EDIT           PIC -(7)9.99.
+           03 WS-BALANCE-EDIT          PIC -(7)9.99.
+           03 WS-I                     PIC S9(4) COMP VALUE ZERO.
+           03 WS-J                     PIC S9(4) COMP VALUE ZERO.
+
+      * Scratch holding area used to reverse a backward-scrolled
+      * (DESCENDING) fetch back into ascending TRANS-ID order before
+      * it is handed back to TRANHIST.
+       01  WS-HOLD-TAB.
+           03 WS-HOLD-ITEM OCCURS 11 TIMES.
+              05 WS-HOLD-TRANS-ID      PIC X(15).
+              05 WS-HOLD-TRANS-DATE    PIC X(10).
+              05 WS-HOLD-TRANS-REF     PIC X(20).
+              05 WS-HOLD-TRANS-AMOUNT  PIC X(11).
+              05 WS-HOLD-TRANS-TYPE    PIC X(02).
+              05 WS-HOLD-SRC-ACCT-NO   PIC 9(15).
+              05 WS-HOLD-BALANCE       PIC X(11).
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+      * DFHEIBLK is supplied to this program by TRANHIST purely so the
+      * CALL signature matches what the CICS translator generates for
+      * TRANHIST's own EIB - TRANQURY itself has no need to look inside
+      * it, so only the length is carried here.
+       01  DFHEIBLK.
+           03 FILLER                   PIC X(96).
+
+       01  DFHCOMMAREA.
+           COPY TRANCOPY.
+
+           COPY TRANREQ.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA WS-REQ WS-RES.
+
+       MAINLINE SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           IF WS-LINKED-ACCT-COUNT IS GREATER THAN ZERO
+               IF WS-SCROLL-BACKWARD
+                   PERFORM 2700-FETCH-CONSOL-BACKWARD
+               ELSE
+                   PERFORM 2600-FETCH-CONSOL-FORWARD
+               END-IF
+           ELSE
+               IF WS-SCROLL-BACKWARD
+                   PERFORM 2000-FETCH-BACKWARD
+               ELSE
+                   PERFORM 2000-FETCH-FORWARD
+               END-IF
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           GOBACK.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE SECTION.
+
+           INITIALIZE WS-RES WS-WORK WS-HOLD-TAB.
+           SET WS-NO-MORE-ROWS   TO TRUE.
+           SET WS-NO-PRIOR-ROWS  TO TRUE.
+
+           IF WS-CONT-TRANS-ID IS EQUAL TO SPACES
+               MOVE ZERO TO WS-CONT-TRANS-ID-NUM
+           ELSE
+               MOVE WS-CONT-TRANS-ID TO WS-CONT-TRANS-ID-NUM
+           END-IF.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Forward page - the first call (no continuation key) and every  *
+      * PF8 "next page" call land here.  One extra row is fetched over *
+      * the page size so WS-MORE-ROWS can be set without a second trip *
+      * to DB2.                                                        *
+      *----------------------------------------------------------------*
+       2000-FETCH-FORWARD SECTION.
+
+           EXEC SQL
+               DECLARE TRANFWD CURSOR FOR
+               SELECT TRANS_ID, TRANS_DATE, TRANS_REF, TRANS_AMOUNT,
+                      TRANS_TYPE, BALANCE
+                 FROM PROD.TRANSACTIONS
+                WHERE ACCOUNT_NO = :WS-ACCT-NO
+                  AND TRANS_ID > :WS-CONT-TRANS-ID-NUM
+                  AND (:WS-FROM-DATE = SPACES
+                       OR TRANS_DATE >= :WS-FROM-DATE)
+                  AND (:WS-TO-DATE = SPACES
+                       OR TRANS_DATE <= :WS-TO-DATE)
+                  AND (:WS-TYPE-FILTER = SPACES
+                       OR TRANS_TYPE = :WS-TYPE-FILTER)
+                ORDER BY TRANS_ID ASC
+                FETCH FIRST 11 ROWS ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN TRANFWD END-EXEC.
+
+           PERFORM 2100-FETCH-FWD-ROW
+              UNTIL SQLCODE IS NOT EQUAL TO ZERO
+                 OR WS-FETCH-COUNT IS EQUAL TO WS-MAX-FETCH.
+
+           EXEC SQL CLOSE TRANFWD END-EXEC.
+
+           IF WS-FETCH-COUNT IS GREATER THAN 10
+               SET WS-MORE-ROWS TO TRUE
+               SUBTRACT 1 FROM WS-FETCH-COUNT
+           END-IF.
+
+           IF WS-CONT-TRANS-ID IS NOT EQUAL TO SPACES
+               SET WS-MORE-PRIOR-ROWS TO TRUE
+           END-IF.
+
+           MOVE WS-FETCH-COUNT TO WS-TRANS-COUNT.
+
+       2000-FETCH-FORWARD-EXIT.
+           EXIT.
+
+       2100-FETCH-FWD-ROW SECTION.
+
+           EXEC SQL
+               FETCH TRANFWD
+                INTO :TRANS-ID, :TRANS-DATE, :TRANS-REF,
+                     :TRANS-AMOUNT, :TRANS-TYPE, :BALANCE
+           END-EXEC.
+
+           IF SQLCODE IS EQUAL TO ZERO
+               ADD 1 TO WS-FETCH-COUNT
+               IF WS-FETCH-COUNT IS NOT GREATER THAN 10
+                   PERFORM 2200-MOVE-ROW-TO-RES
+               END-IF
+           END-IF.
+
+       2100-FETCH-FWD-ROW-EXIT.
+           EXIT.
+
+       2200-MOVE-ROW-TO-RES SECTION.
+
+           MOVE TRANS-ID      TO WS-TRANS-ID-NUM.
+           MOVE WS-TRANS-ID-NUM
+                              TO WS-TRANS-ID(WS-FETCH-COUNT).
+           MOVE TRANS-DATE    TO WS-TRANS-DATE(WS-FETCH-COUNT).
+           MOVE TRANS-REF     TO WS-TRANS-REF(WS-FETCH-COUNT).
+           MOVE TRANS-AMOUNT  TO WS-AMOUNT-EDIT.
+           MOVE WS-AMOUNT-EDIT
+                              TO WS-TRANS-AMOUNT(WS-FETCH-COUNT).
+           MOVE TRANS-TYPE    TO WS-TRANS-TYPE(WS-FETCH-COUNT).
+           MOVE WS-ACCT-NO    TO WS-SRC-ACCT-NO(WS-FETCH-COUNT).
+           MOVE BALANCE       TO WS-BALANCE-EDIT.
+           MOVE WS-BALANCE-EDIT
+                              TO WS-BALANCE(WS-FETCH-COUNT).
+
+       2200-MOVE-ROW-TO-RES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Backward page - a PF7 "previous page" call.  Fetched DESCENDING*
+      * from the continuation key, then reversed into ascending order  *
+      * so the screen always reads oldest-to-newest left-to-right.     *
+      *----------------------------------------------------------------*
+       2000-FETCH-BACKWARD SECTION.
+
+           EXEC SQL
+               DECLARE TRANBWD CURSOR FOR
+               SELECT TRANS_ID, TRANS_DATE, TRANS_REF, TRANS_AMOUNT,
+                      TRANS_TYPE, BALANCE
+                 FROM PROD.TRANSACTIONS
+                WHERE ACCOUNT_NO = :WS-ACCT-NO
+                  AND TRANS_ID < :WS-CONT-TRANS-ID-NUM
+                  AND (:WS-FROM-DATE = SPACES
+                       OR TRANS_DATE >= :WS-FROM-DATE)
+                  AND (:WS-TO-DATE = SPACES
+                       OR TRANS_DATE <= :WS-TO-DATE)
+                  AND (:WS-TYPE-FILTER = SPACES
+                       OR TRANS_TYPE = :WS-TYPE-FILTER)
+                ORDER BY TRANS_ID DESC
+                FETCH FIRST 11 ROWS ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN TRANBWD END-EXEC.
+
+           PERFORM 2300-FETCH-BWD-ROW
+              UNTIL SQLCODE IS NOT EQUAL TO ZERO
+                 OR WS-FETCH-COUNT IS EQUAL TO WS-MAX-FETCH.
+
+           EXEC SQL CLOSE TRANBWD END-EXEC.
+
+           IF WS-FETCH-COUNT IS GREATER THAN 10
+               SET WS-MORE-PRIOR-ROWS TO TRUE
+               SUBTRACT 1 FROM WS-FETCH-COUNT
+           END-IF.
+
+           SET WS-MORE-ROWS TO TRUE.
+           MOVE WS-FETCH-COUNT TO WS-TRANS-COUNT.
+
+           PERFORM 2400-UNREVERSE-ROWS
+              VARYING WS-I FROM 1 BY 1
+                UNTIL WS-I IS GREATER THAN WS-TRANS-COUNT.
+
+       2000-FETCH-BACKWARD-EXIT.
+           EXIT.
+
+       2300-FETCH-BWD-ROW SECTION.
+
+           EXEC SQL
+               FETCH TRANBWD
+                INTO :TRANS-ID, :TRANS-DATE, :TRANS-REF,
+                     :TRANS-AMOUNT, :TRANS-TYPE, :BALANCE
+           END-EXEC.
+
+           IF SQLCODE IS EQUAL TO ZERO
+               ADD 1 TO WS-FETCH-COUNT
+               IF WS-FETCH-COUNT IS NOT GREATER THAN 10
+                   MOVE TRANS-ID     TO WS-TRANS-ID-NUM
+                   MOVE WS-TRANS-ID-NUM
+                                     TO WS-HOLD-TRANS-ID(WS-FETCH-COUNT)
+                   MOVE TRANS-DATE
+                                 TO WS-HOLD-TRANS-DATE(WS-FETCH-COUNT)
+                   MOVE TRANS-REF
+                                  TO WS-HOLD-TRANS-REF(WS-FETCH-COUNT)
+                   MOVE TRANS-AMOUNT TO WS-AMOUNT-EDIT
+                   MOVE WS-AMOUNT-EDIT
+                               TO WS-HOLD-TRANS-AMOUNT(WS-FETCH-COUNT)
+                   MOVE TRANS-TYPE
+                                 TO WS-HOLD-TRANS-TYPE(WS-FETCH-COUNT)
+                   MOVE WS-ACCT-NO
+                               TO WS-HOLD-SRC-ACCT-NO(WS-FETCH-COUNT)
+                   MOVE BALANCE      TO WS-BALANCE-EDIT
+                   MOVE WS-BALANCE-EDIT
+                                    TO WS-HOLD-BALANCE(WS-FETCH-COUNT)
+               END-IF
+           END-IF.
+
+       2300-FETCH-BWD-ROW-EXIT.
+           EXIT.
+
+       2400-UNREVERSE-ROWS SECTION.
+
+      *    WS-I counts up 1..WS-TRANS-COUNT through WS-RES, WS-J counts
+      *    down through the DESCENDING hold table so the oldest of the
+      *    page ends up in WS-TRANS-ITEM(1).
+           COMPUTE WS-J = (WS-TRANS-COUNT - WS-I) + 1.
+           MOVE WS-HOLD-TRANS-ID(WS-J)     TO WS-TRANS-ID(WS-I).
+           MOVE WS-HOLD-TRANS-DATE(WS-J)   TO WS-TRANS-DATE(WS-I).
+           MOVE WS-HOLD-TRANS-REF(WS-J)    TO WS-TRANS-REF(WS-I).
+           MOVE WS-HOLD-TRANS-AMOUNT(WS-J) TO WS-TRANS-AMOUNT(WS-I).
+           MOVE WS-HOLD-TRANS-TYPE(WS-J)   TO WS-TRANS-TYPE(WS-I).
+           MOVE WS-HOLD-SRC-ACCT-NO(WS-J)  TO WS-SRC-ACCT-NO(WS-I).
+           MOVE WS-HOLD-BALANCE(WS-J)      TO WS-BALANCE(WS-I).
+
+       2400-UNREVERSE-ROWS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Consolidated forward page - WS-LINKED-ACCT-COUNT is greater    *
+      * than zero, so this account is linked/joint and the combined   *
+      * history of WS-ACCT-NO and its linked accounts is wanted in one *
+      * date-sorted result rather than one account at a time.  Unused  *
+      * WS-LINKED-ACCT-NO entries stay at zero, which never matches a  *
+      * real ACCOUNT-NO, so the OR list below works whether 1 or all 5 *
+      * linked slots are filled in.  The continuation key is the      *
+      * (TRANS-DATE, TRANS-ID) pair rather than TRANS-ID alone, since  *
+      * TRANS-ID sequences are independent per account and cannot be  *
+      * compared across accounts on their own.                         *
+      *----------------------------------------------------------------*
+       2600-FETCH-CONSOL-FORWARD SECTION.
+
+           EXEC SQL
+               DECLARE TRANCFWD CURSOR FOR
+               SELECT ACCOUNT_NO, TRANS_ID, TRANS_DATE, TRANS_REF,
+                      TRANS_AMOUNT, TRANS_TYPE, BALANCE
+                 FROM PROD.TRANSACTIONS
+                WHERE (ACCOUNT_NO = :WS-ACCT-NO
+                       OR ACCOUNT_NO = :WS-LINKED-ACCT-NO(1)
+                       OR ACCOUNT_NO = :WS-LINKED-ACCT-NO(2)
+                       OR ACCOUNT_NO = :WS-LINKED-ACCT-NO(3)
+                       OR ACCOUNT_NO = :WS-LINKED-ACCT-NO(4)
+                       OR ACCOUNT_NO = :WS-LINKED-ACCT-NO(5))
+                  AND (:WS-CONT-TRANS-DATE = SPACES
+                       OR TRANS_DATE > :WS-CONT-TRANS-DATE
+                       OR (TRANS_DATE = :WS-CONT-TRANS-DATE
+                           AND TRANS_ID > :WS-CONT-TRANS-ID-NUM))
+                  AND (:WS-FROM-DATE = SPACES
+                       OR TRANS_DATE >= :WS-FROM-DATE)
+                  AND (:WS-TO-DATE = SPACES
+                       OR TRANS_DATE <= :WS-TO-DATE)
+                  AND (:WS-TYPE-FILTER = SPACES
+                       OR TRANS_TYPE = :WS-TYPE-FILTER)
+                ORDER BY TRANS_DATE ASC, TRANS_ID ASC
+                FETCH FIRST 11 ROWS ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN TRANCFWD END-EXEC.
+
+           PERFORM 2610-FETCH-CONSOL-FWD-ROW
+              UNTIL SQLCODE IS NOT EQUAL TO ZERO
+                 OR WS-FETCH-COUNT IS EQUAL TO WS-MAX-FETCH.
+
+           EXEC SQL CLOSE TRANCFWD END-EXEC.
+
+           IF WS-FETCH-COUNT IS GREATER THAN 10
+               SET WS-MORE-ROWS TO TRUE
+               SUBTRACT 1 FROM WS-FETCH-COUNT
+           END-IF.
+
+           IF WS-CONT-TRANS-DATE IS NOT EQUAL TO SPACES
+               SET WS-MORE-PRIOR-ROWS TO TRUE
+           END-IF.
+
+           MOVE WS-FETCH-COUNT TO WS-TRANS-COUNT.
+
+       2600-FETCH-CONSOL-FORWARD-EXIT.
+           EXIT.
+
+       2610-FETCH-CONSOL-FWD-ROW SECTION.
+
+           EXEC SQL
+               FETCH TRANCFWD
+                INTO :ACCOUNT-NO, :TRANS-ID, :TRANS-DATE, :TRANS-REF,
+                     :TRANS-AMOUNT, :TRANS-TYPE, :BALANCE
+           END-EXEC.
+
+           IF SQLCODE IS EQUAL TO ZERO
+               ADD 1 TO WS-FETCH-COUNT
+               IF WS-FETCH-COUNT IS NOT GREATER THAN 10
+                   MOVE TRANS-ID      TO WS-TRANS-ID-NUM
+                   MOVE WS-TRANS-ID-NUM
+                                      TO WS-TRANS-ID(WS-FETCH-COUNT)
+                   MOVE TRANS-DATE    TO WS-TRANS-DATE(WS-FETCH-COUNT)
+                   MOVE TRANS-REF     TO WS-TRANS-REF(WS-FETCH-COUNT)
+                   MOVE TRANS-AMOUNT  TO WS-AMOUNT-EDIT
+                   MOVE WS-AMOUNT-EDIT
+                                      TO WS-TRANS-AMOUNT(WS-FETCH-COUNT)
+                   MOVE TRANS-TYPE    TO WS-TRANS-TYPE(WS-FETCH-COUNT)
+                   MOVE ACCOUNT-NO    TO WS-SRC-ACCT-NO(WS-FETCH-COUNT)
+                   MOVE BALANCE       TO WS-BALANCE-EDIT
+                   MOVE WS-BALANCE-EDIT
+                                      TO WS-BALANCE(WS-FETCH-COUNT)
+               END-IF
+           END-IF.
+
+       2610-FETCH-CONSOL-FWD-ROW-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Consolidated backward page - same linked-account OR list as    *
+      * 2600, fetched DESCENDING on (TRANS-DATE, TRANS-ID) from the    *
+      * continuation key and then unreversed exactly as the single-    *
+      * account backward page is in 2400-UNREVERSE-ROWS.               *
+      *----------------------------------------------------------------*
+       2700-FETCH-CONSOL-BACKWARD SECTION.
+
+           EXEC SQL
+               DECLARE TRANCBWD CURSOR FOR
+               SELECT ACCOUNT_NO, TRANS_ID, TRANS_DATE, TRANS_REF,
+                      TRANS_AMOUNT, TRANS_TYPE, BALANCE
+                 FROM PROD.TRANSACTIONS
+                WHERE (ACCOUNT_NO = :WS-ACCT-NO
+                       OR ACCOUNT_NO = :WS-LINKED-ACCT-NO(1)
+                       OR ACCOUNT_NO = :WS-LINKED-ACCT-NO(2)
+                       OR ACCOUNT_NO = :WS-LINKED-ACCT-NO(3)
+                       OR ACCOUNT_NO = :WS-LINKED-ACCT-NO(4)
+                       OR ACCOUNT_NO = :WS-LINKED-ACCT-NO(5))
+                  AND (:WS-CONT-TRANS-DATE = SPACES
+                       OR TRANS_DATE < :WS-CONT-TRANS-DATE
+                       OR (TRANS_DATE = :WS-CONT-TRANS-DATE
+                           AND TRANS_ID < :WS-CONT-TRANS-ID-NUM))
+                  AND (:WS-FROM-DATE = SPACES
+                       OR TRANS_DATE >= :WS-FROM-DATE)
+                  AND (:WS-TO-DATE = SPACES
+                       OR TRANS_DATE <= :WS-TO-DATE)
+                  AND (:WS-TYPE-FILTER = SPACES
+                       OR TRANS_TYPE = :WS-TYPE-FILTER)
+                ORDER BY TRANS_DATE DESC, TRANS_ID DESC
+                FETCH FIRST 11 ROWS ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN TRANCBWD END-EXEC.
+
+           PERFORM 2710-FETCH-CONSOL-BWD-ROW
+              UNTIL SQLCODE IS NOT EQUAL TO ZERO
+                 OR WS-FETCH-COUNT IS EQUAL TO WS-MAX-FETCH.
+
+           EXEC SQL CLOSE TRANCBWD END-EXEC.
+
+           IF WS-FETCH-COUNT IS GREATER THAN 10
+               SET WS-MORE-PRIOR-ROWS TO TRUE
+               SUBTRACT 1 FROM WS-FETCH-COUNT
+           END-IF.
+
+           SET WS-MORE-ROWS TO TRUE.
+           MOVE WS-FETCH-COUNT TO WS-TRANS-COUNT.
+
+           PERFORM 2400-UNREVERSE-ROWS
+              VARYING WS-I FROM 1 BY 1
+                UNTIL WS-I IS GREATER THAN WS-TRANS-COUNT.
+
+       2700-FETCH-CONSOL-BACKWARD-EXIT.
+           EXIT.
+
+       2710-FETCH-CONSOL-BWD-ROW SECTION.
+
+           EXEC SQL
+               FETCH TRANCBWD
+                INTO :ACCOUNT-NO, :TRANS-ID, :TRANS-DATE, :TRANS-REF,
+                     :TRANS-AMOUNT, :TRANS-TYPE, :BALANCE
+           END-EXEC.
+
+           IF SQLCODE IS EQUAL TO ZERO
+               ADD 1 TO WS-FETCH-COUNT
+               IF WS-FETCH-COUNT IS NOT GREATER THAN 10
+                   MOVE TRANS-ID     TO WS-TRANS-ID-NUM
+                   MOVE WS-TRANS-ID-NUM
+                                     TO WS-HOLD-TRANS-ID(WS-FETCH-COUNT)
+                   MOVE TRANS-DATE
+                                 TO WS-HOLD-TRANS-DATE(WS-FETCH-COUNT)
+                   MOVE TRANS-REF
+                                  TO WS-HOLD-TRANS-REF(WS-FETCH-COUNT)
+                   MOVE TRANS-AMOUNT TO WS-AMOUNT-EDIT
+                   MOVE WS-AMOUNT-EDIT
+                               TO WS-HOLD-TRANS-AMOUNT(WS-FETCH-COUNT)
+                   MOVE TRANS-TYPE
+                                 TO WS-HOLD-TRANS-TYPE(WS-FETCH-COUNT)
+                   MOVE ACCOUNT-NO
+                               TO WS-HOLD-SRC-ACCT-NO(WS-FETCH-COUNT)
+                   MOVE BALANCE      TO WS-BALANCE-EDIT
+                   MOVE WS-BALANCE-EDIT
+                                    TO WS-HOLD-BALANCE(WS-FETCH-COUNT)
+               END-IF
+           END-IF.
+
+       2710-FETCH-CONSOL-BWD-ROW-EXIT.
+           EXIT.
