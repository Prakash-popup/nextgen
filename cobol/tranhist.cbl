@@ -27,21 +27,148 @@
            03 FILLER                   PIC X     VALUE SPACES.
            03 EM-DETAIL                PIC X(50) VALUE SPACES.
 
-      * Working variables
-       01 WS-REQ.
-         03 WS-ACCT-NO             PIC 9(15).
-
-       01 WS-RES.
-         03 WS-TRANS-ITEM OCCURS 10 TIMES.
-           05 WS-TRANS-ID          PIC X(15).
-           05 WS-TRANS-DATE        PIC X(10).
-           05 WS-TRANS-REF         PIC X(20).
-           05 WS-TRANS-AMOUNT      PIC X(11).
-           05 WS-TRANS-TYPE        PIC X(2).
-           05 WS-BALANCE           PIC X(11).
+      * Audit log entry - one per TRANHIST inquiry, written to TD
+      * queue TRAU so compliance can answer who looked up an account's
+      * history and when.
+       01  AUDIT-MSG.
+           03 AM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 AM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' EXMPCMAN'.
+           03 FILLER                   PIC X(11) VALUE ' REQUESTID='.
+           03 AM-REQUEST-ID            PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(7)  VALUE ' TERM='.
+           03 AM-TERMID                PIC X(4)  VALUE SPACES.
+           03 FILLER                   PIC X(7)  VALUE ' ACCT='.
+           03 AM-ACCT-NO               PIC 9(15) VALUE ZERO.
+
+      * Working variables - shared layout with TRANQURY
+           COPY TRANREQ.
+
+      * Symbolic map for the TRANHIST online inquiry screen (TRANSCR
+      * in mapset TRANMAP - see bms/tranmap.bms).
+           COPY TRANMAP.
+
+      * A blank DFHCOMMAREA-shaped area used only to size and build
+      * the very first RETURN of a fresh online conversation, before
+      * EIBCALEN is non-zero and DFHCOMMAREA itself is addressable.
+      * Renamed via REPLACING so its fields never collide with (and
+      * are never confused with) the real TR- fields in DFHCOMMAREA -
+      * this area is only ever referenced as the whole group.
+       01 WS-BLANK-COMMAREA.
+           COPY TRANCOPY
+               REPLACING ==TR-REQUEST== BY ==ZZ-REQUEST==
+                    ==TR-ACCT-NO== BY ==ZZ-ACCT-NO==
+                    ==TR-CONT-TRANS-ID== BY ==ZZ-CONT-TRANS-ID==
+                    ==TR-SCROLL-DIR== BY ==ZZ-SCROLL-DIR==
+                    ==TR-SCROLL-FORWARD== BY ==ZZ-SCROLL-FORWARD==
+                    ==TR-SCROLL-BACKWARD== BY ==ZZ-SCROLL-BACKWARD==
+                    ==TR-SCROLL-NONE== BY ==ZZ-SCROLL-NONE==
+                    ==TR-FROM-DATE== BY ==ZZ-FROM-DATE==
+                    ==TR-TO-DATE== BY ==ZZ-TO-DATE==
+                    ==TR-TYPE-FILTER== BY ==ZZ-TYPE-FILTER==
+                    ==TR-CONT-TRANS-DATE== BY ==ZZ-CONT-TRANS-DATE==
+                    ==TR-LINKED-ACCT-COUNT==
+                                        BY ==ZZ-LINKED-ACCT-COUNT==
+                    ==TR-LINKED-ACCT-NO== BY ==ZZ-LINKED-ACCT-NO==
+                    ==TR-RESPONSE== BY ==ZZ-RESPONSE==
+                    ==TR-RETURN-CODE== BY ==ZZ-RETURN-CODE==
+                    ==TR-RETURN-OK== BY ==ZZ-RETURN-OK==
+                    ==TR-RETURN-BAD-ACCT== BY ==ZZ-RETURN-BAD-ACCT==
+                    ==TR-RETURN-MSG== BY ==ZZ-RETURN-MSG==
+                    ==TR-MORE-ROWS-IND== BY ==ZZ-MORE-ROWS-IND==
+                    ==TR-MORE-ROWS== BY ==ZZ-MORE-ROWS==
+                    ==TR-NO-MORE-ROWS== BY ==ZZ-NO-MORE-ROWS==
+                    ==TR-MORE-PRIOR-IND== BY ==ZZ-MORE-PRIOR-IND==
+                    ==TR-MORE-PRIOR-ROWS== BY ==ZZ-MORE-PRIOR-ROWS==
+                    ==TR-NO-PRIOR-ROWS== BY ==ZZ-NO-PRIOR-ROWS==
+                    ==TR-FIRST-TRANS-ID== BY ==ZZ-FIRST-TRANS-ID==
+                    ==TR-LAST-TRANS-ID== BY ==ZZ-LAST-TRANS-ID==
+                    ==TR-FIRST-TRANS-DATE==
+                                        BY ==ZZ-FIRST-TRANS-DATE==
+                    ==TR-LAST-TRANS-DATE== BY ==ZZ-LAST-TRANS-DATE==
+                    ==TR-TRANS-COUNT== BY ==ZZ-TRANS-COUNT==
+                    ==TR-TRANS-ITEM== BY ==ZZ-TRANS-ITEM==
+                    ==TR-TRANS-ID== BY ==ZZ-TRANS-ID==
+                    ==TR-TRANS-DATE== BY ==ZZ-TRANS-DATE==
+                    ==TR-TRANS-REF== BY ==ZZ-TRANS-REF==
+                    ==TR-TRANS-AMOUNT== BY ==ZZ-TRANS-AMOUNT==
+                    ==TR-TRANS-TYPE== BY ==ZZ-TRANS-TYPE==
+                    ==TR-TYPE-VALID-IND== BY ==ZZ-TYPE-VALID-IND==
+                    ==TR-TYPE-VALID== BY ==ZZ-TYPE-VALID==
+                    ==TR-TYPE-INVALID== BY ==ZZ-TYPE-INVALID==
+                    ==TR-SRC-ACCT-NO== BY ==ZZ-SRC-ACCT-NO==
+                    ==TR-BALANCE== BY ==ZZ-BALANCE==.
 
        01 WS-I                     PIC S9(4) COMP VALUE ZERO.
        01 WS-TRNQRY                PIC X(08) VALUE 'TRANQURY'.
+       01 WS-ABSTIME                PIC S9(15) COMP-3.
+
+      * Row-count status line for the online results screen.
+       01 WS-COUNT-MSG.
+           03 FILLER                PIC X(08) VALUE 'SHOWING '.
+           03 WS-COUNT-MSG-CT       PIC Z9.
+           03 FILLER                PIC X(15) VALUE ' TRANSACTION(S)'.
+
+      * Dedicated transaction ID for pulling TRANHIST's own screen up
+      * directly from the terminal, as opposed to every other
+      * transaction ID, under which EIBCALEN = 0 still means a broken
+      * caller LINKed in without a commarea (see 1000-INITIALIZE-VARS).
+       01 WS-ONLINE-TRANID         PIC X(04) VALUE 'TRHS'.
+       01 WS-SCREEN-MSG            PIC X(60) VALUE SPACES.
+       01 WS-END-CONVERSATION-SW   PIC X(01) VALUE 'N'.
+          88 WS-END-CONVERSATION   VALUE 'Y'.
+
+      * EIBAID is only meaningful once a map has been RECEIVEd; moved
+      * to a working field the same way EIBTRNID/EIBTRMID/EIBTASKN
+      * already are below, so condition-names can be hung off it.
+      * Values are the standard 3270 AID codes (no local copy of
+      * DFHAID in this shop's copybook library, so they are named
+      * here the same way the map-attribute bytes below are).
+       01 WS-AID                   PIC X(01).
+          88 WS-AID-ENTER          VALUE X'7D'.
+          88 WS-AID-CLEAR          VALUE X'6D'.
+          88 WS-AID-PF3            VALUE X'F3'.
+          88 WS-AID-PF7            VALUE X'F7'.
+          88 WS-AID-PF8            VALUE X'F8'.
+
+      * Holds the RESP code from the one RECEIVE MAP in this program
+      * (0400-RUN-NEW-INQUIRY) - a teller pressing ENTER on a screen
+      * with nothing typed modifies no field, and CICS raises MAPFAIL
+      * on that RECEIVE rather than returning an empty TRANSCRI.
+      * Values are the standard CICS EIBRESP codes (no local copy of
+      * DFHRESP in this shop's copybook library, so they are named
+      * here the same way the AID codes above are).
+       01 WS-RESP                  PIC S9(08) COMP.
+          88 WS-RESP-NORMAL        VALUE ZERO.
+          88 WS-RESP-MAPFAIL       VALUE +36.
+
+       01 WS-SWITCHES.
+           03 WS-REQUEST-SW         PIC X(01) VALUE 'Y'.
+              88 WS-VALID-REQUEST   VALUE 'Y'.
+              88 WS-INVALID-REQUEST VALUE 'N'.
+           03 WS-TYPE-FOUND-SW      PIC X(01) VALUE 'N'.
+              88 WS-TYPE-FOUND      VALUE 'Y'.
+              88 WS-TYPE-NOT-FOUND  VALUE 'N'.
+           03 WS-ANY-BAD-TYPE-SW    PIC X(01) VALUE 'N'.
+              88 WS-ANY-BAD-TYPE    VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * Approved transaction-type code table.  TRANS-TYPE, as carried
+      * in TRANSDCL and WS-TRANS-TYPE, is PIC X(02), so the debit,
+      * credit, fee, interest and adjustment codes below are kept to
+      * the same two-character width the column actually stores.
+      *----------------------------------------------------------------*
+       01 WS-VALID-TRAN-TYPES.
+           03 FILLER                PIC X(02) VALUE 'DR'.
+           03 FILLER                PIC X(02) VALUE 'CR'.
+           03 FILLER                PIC X(02) VALUE 'FE'.
+           03 FILLER                PIC X(02) VALUE 'IN'.
+           03 FILLER                PIC X(02) VALUE 'AD'.
+       01 WS-VALID-TRAN-TYPES-TAB REDEFINES WS-VALID-TRAN-TYPES.
+           03 WS-VALID-TYPE         PIC X(02) OCCURS 5 TIMES.
+       01 WS-VALID-TYPE-COUNT       PIC S9(4) COMP VALUE 5.
+       01 WS-TYPE-IDX               PIC S9(4) COMP VALUE ZERO.
 
       *01 WS-PTR1                  USAGE IS POINTER.
       *01 WS-PTR2                  USAGE IS POINTER.
@@ -60,60 +187,466 @@
 
        MAINLINE SECTION.
 
-           PERFORM 1000-INITIALIZE-VARS.
-           PERFORM 2000-GET-TRAN-HISTORY.
-           PERFORM 3000-RETURN-TO-CALLER.
+      * TRHS is TRANHIST's own online transaction ID - history pulled
+      * up directly from a terminal goes through the screen path
+      * below; every other transaction ID still means TRANHIST was
+      * LINKed to as a sub-call, exactly as before.
+           IF EIBTRNID IS EQUAL TO WS-ONLINE-TRANID
+               PERFORM 0100-PROCESS-ONLINE-SCREEN
+           ELSE
+               PERFORM 1000-INITIALIZE-VARS
+               PERFORM 1500-WRITE-AUDIT-LOG
+               PERFORM 2000-GET-TRAN-HISTORY
+               PERFORM 3000-RETURN-TO-CALLER
+           END-IF.
 
        MAINLINE-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+      * Online screen driver - TRHS was entered directly at a          *
+      * terminal.  EIBCALEN = 0 is the very first entry (nothing       *
+      * typed yet, so send the blank inquiry screen); any later AID    *
+      * key redrives with the prior turn's DFHCOMMAREA intact.         *
+      *----------------------------------------------------------------*
+       0100-PROCESS-ONLINE-SCREEN SECTION.
+
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+               PERFORM 0200-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 0300-PROCESS-SCREEN-INPUT
+           END-IF.
+
+       0100-PROCESS-ONLINE-SCREEN-EXIT.
+           EXIT.
+
+       0200-SEND-INITIAL-MAP SECTION.
+
+           INITIALIZE WS-BLANK-COMMAREA.
+           MOVE LOW-VALUES TO TRANSCRO.
+           MOVE 'ENTER ACCOUNT NUMBER AND PRESS ENTER' TO MSGO.
+           EXEC CICS SEND MAP('TRANSCR')
+                     MAPSET('TRANMAP')
+                     FROM(TRANSCRO)
+                     LENGTH(LENGTH OF TRANSCRO)
+                     ERASE
+           END-EXEC.
+           EXEC CICS RETURN TRANSID(WS-ONLINE-TRANID)
+                     COMMAREA(WS-BLANK-COMMAREA)
+                     LENGTH(LENGTH OF WS-BLANK-COMMAREA)
+           END-EXEC.
+
+       0200-SEND-INITIAL-MAP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * An AID key came back against the screen last sent.  ENTER      *
+      * starts (or restarts, for a different account) an inquiry;      *
+      * PF7/PF8 page the same result the LINK path already pages for   *
+      * a sub-call, just driven by a key instead of a return code.     *
+      *----------------------------------------------------------------*
+       0300-PROCESS-SCREEN-INPUT SECTION.
+
+           MOVE 'N' TO WS-END-CONVERSATION-SW.
+           MOVE EIBAID TO WS-AID.
+
+           EVALUATE TRUE
+               WHEN WS-AID-PF3
+               WHEN WS-AID-CLEAR
+                   PERFORM 0800-SEND-GOODBYE-MAP
+                   MOVE 'Y' TO WS-END-CONVERSATION-SW
+               WHEN WS-AID-ENTER
+                   PERFORM 0400-RUN-NEW-INQUIRY
+               WHEN WS-AID-PF8
+                   PERFORM 0500-SCROLL-FORWARD
+               WHEN WS-AID-PF7
+                   PERFORM 0600-SCROLL-BACKWARD
+               WHEN OTHER
+                   MOVE 'INVALID KEY - USE ENTER, PF7, PF8 OR PF3'
+                                                  TO WS-SCREEN-MSG
+                   PERFORM 0900-REDISPLAY-WITH-MSG
+           END-EVALUATE.
+
+           IF WS-END-CONVERSATION
+               EXEC CICS RETURN END-EXEC
+           ELSE
+               EXEC CICS RETURN TRANSID(WS-ONLINE-TRANID)
+                         COMMAREA(DFHCOMMAREA)
+                         LENGTH(LENGTH OF DFHCOMMAREA)
+               END-EXEC
+           END-IF.
+
+       0300-PROCESS-SCREEN-INPUT-EXIT.
+           EXIT.
+
+       0400-RUN-NEW-INQUIRY SECTION.
+
+           EXEC CICS RECEIVE MAP('TRANSCR')
+                     MAPSET('TRANMAP')
+                     INTO(TRANSCRI)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP-MAPFAIL
+               MOVE 'ENTER AN ACCOUNT NUMBER' TO WS-SCREEN-MSG
+               PERFORM 0900-REDISPLAY-WITH-MSG
+           ELSE
+               INITIALIZE ERROR-MSG
+                          WS-REQ
+                          WS-RES
+                          TR-REQUEST
+                          TR-RESPONSE
+               SET WS-VALID-REQUEST TO TRUE
+               MOVE 'N' TO WS-ANY-BAD-TYPE-SW
+               MOVE ACCTNOI TO TR-ACCT-NO
+
+               PERFORM 1050-COPY-REQUEST-TO-WORK
+               PERFORM 1500-WRITE-AUDIT-LOG
+               PERFORM 2000-GET-TRAN-HISTORY
+               PERFORM 0700-SEND-RESULTS-MAP
+           END-IF.
+
+       0400-RUN-NEW-INQUIRY-EXIT.
+           EXIT.
+
+       0500-SCROLL-FORWARD SECTION.
+
+           IF TR-ACCT-NO IS EQUAL TO ZERO
+               MOVE 'ENTER AN ACCOUNT NUMBER FIRST' TO WS-SCREEN-MSG
+               PERFORM 0900-REDISPLAY-WITH-MSG
+           ELSE
+               IF TR-MORE-ROWS
+                   MOVE TR-LAST-TRANS-ID   TO TR-CONT-TRANS-ID
+                   MOVE TR-LAST-TRANS-DATE TO TR-CONT-TRANS-DATE
+                   SET TR-SCROLL-FORWARD   TO TRUE
+                   PERFORM 1050-COPY-REQUEST-TO-WORK
+                   PERFORM 2000-GET-TRAN-HISTORY
+                   PERFORM 0700-SEND-RESULTS-MAP
+               ELSE
+                   MOVE 'NO MORE TRANSACTIONS' TO WS-SCREEN-MSG
+                   PERFORM 0900-REDISPLAY-WITH-MSG
+               END-IF
+           END-IF.
+
+       0500-SCROLL-FORWARD-EXIT.
+           EXIT.
+
+       0600-SCROLL-BACKWARD SECTION.
+
+           IF TR-ACCT-NO IS EQUAL TO ZERO
+               MOVE 'ENTER AN ACCOUNT NUMBER FIRST' TO WS-SCREEN-MSG
+               PERFORM 0900-REDISPLAY-WITH-MSG
+           ELSE
+               IF TR-MORE-PRIOR-ROWS
+                   MOVE TR-FIRST-TRANS-ID   TO TR-CONT-TRANS-ID
+                   MOVE TR-FIRST-TRANS-DATE TO TR-CONT-TRANS-DATE
+                   SET TR-SCROLL-BACKWARD   TO TRUE
+                   PERFORM 1050-COPY-REQUEST-TO-WORK
+                   PERFORM 2000-GET-TRAN-HISTORY
+                   PERFORM 0700-SEND-RESULTS-MAP
+               ELSE
+                   MOVE 'NO PRIOR TRANSACTIONS' TO WS-SCREEN-MSG
+                   PERFORM 0900-REDISPLAY-WITH-MSG
+               END-IF
+           END-IF.
+
+       0600-SCROLL-BACKWARD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Redraws the grid from TR-TRANS-ITEM (already populated by      *
+      * 2000-GET-TRAN-HISTORY) and shows TR-RETURN-MSG if the inquiry  *
+      * itself failed, else a row-count/more-pages status line.        *
+      *----------------------------------------------------------------*
+       0700-SEND-RESULTS-MAP SECTION.
+
+           MOVE TR-ACCT-NO TO ACCTNOO.
+           IF TR-RETURN-OK
+               MOVE TR-TRANS-COUNT TO WS-COUNT-MSG-CT
+               MOVE WS-COUNT-MSG   TO WS-SCREEN-MSG
+           ELSE
+               MOVE TR-RETURN-MSG TO WS-SCREEN-MSG
+           END-IF.
+           MOVE WS-SCREEN-MSG TO MSGO.
+
+           PERFORM 0710-MOVE-ROW-TO-MAP
+              VARYING WS-I FROM 1 BY 1 UNTIL WS-I IS GREATER THAN 10.
+
+           EXEC CICS SEND MAP('TRANSCR')
+                     MAPSET('TRANMAP')
+                     FROM(TRANSCRO)
+                     LENGTH(LENGTH OF TRANSCRO)
+                     DATAONLY
+           END-EXEC.
+
+       0700-SEND-RESULTS-MAP-EXIT.
+           EXIT.
+
+       0710-MOVE-ROW-TO-MAP SECTION.
+
+           IF WS-I IS LESS THAN OR EQUAL TO TR-TRANS-COUNT
+               MOVE TR-TRANS-DATE(WS-I)   TO DTDTO(WS-I)
+               MOVE TR-TRANS-REF(WS-I)    TO DTRFO(WS-I)
+               MOVE TR-TRANS-AMOUNT(WS-I) TO DTAMO(WS-I)
+               MOVE TR-TRANS-TYPE(WS-I)   TO DTTYO(WS-I)
+               MOVE TR-BALANCE(WS-I)      TO DTBLO(WS-I)
+               IF TR-TYPE-INVALID(WS-I)
+                   MOVE '*' TO DTTMO(WS-I)
+               ELSE
+                   MOVE SPACE TO DTTMO(WS-I)
+               END-IF
+           ELSE
+               MOVE SPACES TO DTDTO(WS-I) DTRFO(WS-I) DTAMO(WS-I)
+                              DTTYO(WS-I) DTTMO(WS-I) DTBLO(WS-I)
+           END-IF.
+
+       0710-MOVE-ROW-TO-MAP-EXIT.
+           EXIT.
+
+       0800-SEND-GOODBYE-MAP SECTION.
+
+           MOVE 'TRANHIST - GOODBYE' TO MSGO.
+           EXEC CICS SEND TEXT
+                     FROM(MSGO)
+                     LENGTH(LENGTH OF MSGO)
+                     ERASE
+                     FREEKB
+           END-EXEC.
+
+       0800-SEND-GOODBYE-MAP-EXIT.
+           EXIT.
+
+      * Redisplays the grid already in DFHCOMMAREA with a status
+      * message, without going back to TRANQURY - used for an
+      * invalid key or a scroll that has nowhere left to go.
+       0900-REDISPLAY-WITH-MSG SECTION.
+
+           MOVE WS-SCREEN-MSG TO MSGO.
+           MOVE TR-ACCT-NO    TO ACCTNOO.
+           EXEC CICS SEND MAP('TRANSCR')
+                     MAPSET('TRANMAP')
+                     FROM(TRANSCRO)
+                     LENGTH(LENGTH OF TRANSCRO)
+                     DATAONLY
+           END-EXEC.
+
+       0900-REDISPLAY-WITH-MSG-EXIT.
+           EXIT.
+
        1000-INITIALIZE-VARS SECTION.
 
            INITIALIZE ERROR-MSG
                       WS-REQ
                       WS-RES.
+           SET WS-VALID-REQUEST TO TRUE.
+           MOVE 'N' TO WS-ANY-BAD-TYPE-SW.
            MOVE EIBTRNID TO WS-TRANSID.
            MOVE EIBTRMID TO WS-TERMID.
            MOVE EIBTASKN TO WS-TASKNUM.
 
-      * If NO commarea received issue an ABEND
+      * If NO commarea received, log it and issue an ABEND - this is
+      * a calling-program error, not something the teller can correct.
            IF EIBCALEN IS EQUAL TO ZERO THEN
-      *        MOVE ' NO COMMAREA RECEIVED' TO EM-DETAIL
-      *        PERFORM WRITE-ERROR-MESSAGE
+               MOVE ' NO COMMAREA RECEIVED' TO EM-DETAIL
+               PERFORM WRITE-ERROR-MESSAGE
                EXEC CICS ABEND ABCODE('EXCA') NODUMP END-EXEC
            ELSE
-               MOVE DFHCOMMAREA(1:15) TO WS-ACCT-NO
-               DISPLAY 'Input A/C no:' WS-ACCT-NO
+               PERFORM 1050-COPY-REQUEST-TO-WORK
            END-IF.
 
        1000-INITIALIZE-VARS-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+      * Copies the inquiry/paging criteria out of DFHCOMMAREA into     *
+      * WS-REQ for the CALL to TRANQURY.  Shared by the LINK-caller    *
+      * path above and by the online screen paragraphs, which build    *
+      * TR-REQUEST from the map instead of from a caller's commarea.   *
+      *----------------------------------------------------------------*
+       1050-COPY-REQUEST-TO-WORK SECTION.
+
+           MOVE TR-ACCT-NO          TO WS-ACCT-NO
+           MOVE TR-CONT-TRANS-ID    TO WS-CONT-TRANS-ID
+           MOVE TR-SCROLL-DIR       TO WS-SCROLL-DIR
+           MOVE TR-FROM-DATE        TO WS-FROM-DATE
+           MOVE TR-TO-DATE          TO WS-TO-DATE
+           MOVE TR-TYPE-FILTER      TO WS-TYPE-FILTER
+           MOVE TR-CONT-TRANS-DATE  TO WS-CONT-TRANS-DATE
+           MOVE TR-LINKED-ACCT-COUNT
+                                    TO WS-LINKED-ACCT-COUNT
+           MOVE TR-LINKED-ACCT-NO(1) TO WS-LINKED-ACCT-NO(1)
+           MOVE TR-LINKED-ACCT-NO(2) TO WS-LINKED-ACCT-NO(2)
+           MOVE TR-LINKED-ACCT-NO(3) TO WS-LINKED-ACCT-NO(3)
+           MOVE TR-LINKED-ACCT-NO(4) TO WS-LINKED-ACCT-NO(4)
+           MOVE TR-LINKED-ACCT-NO(5) TO WS-LINKED-ACCT-NO(5)
+           DISPLAY 'Input A/C no:' WS-ACCT-NO.
+      * An invalid or non-numeric account number is a user/caller
+      * error - log it but hand an error response back rather than
+      * letting it flow down into the query call.
+           IF TR-ACCT-NO IS NOT NUMERIC
+              OR TR-ACCT-NO IS EQUAL TO ZERO THEN
+               SET WS-INVALID-REQUEST TO TRUE
+               MOVE ' INVALID ACCOUNT NUMBER' TO EM-DETAIL
+               PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+
+       1050-COPY-REQUEST-TO-WORK-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Audit trail - every TRANHIST inquiry that reaches this point
+      * had a commarea (a missing commarea is already logged and
+      * ABENDed in 1000-INITIALIZE-VARS and never gets here), so the
+      * account number requested, terminal, task number and timestamp
+      * are recorded regardless of whether the account number turns
+      * out to be valid.
+      *----------------------------------------------------------------*
+       1500-WRITE-AUDIT-LOG SECTION.
+
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(AM-DATE)
+                     TIME(AM-TIME)
+           END-EXEC.
+           MOVE WS-TASKNUM(2:6) TO AM-REQUEST-ID.
+           MOVE WS-TERMID       TO AM-TERMID.
+           MOVE WS-ACCT-NO      TO AM-ACCT-NO.
+           EXEC CICS WRITEQ TD
+                     QUEUE('TRAU')
+                     FROM(AUDIT-MSG)
+                     LENGTH(LENGTH OF AUDIT-MSG)
+           END-EXEC.
+
+       1500-WRITE-AUDIT-LOG-EXIT.
+           EXIT.
+
+       WRITE-ERROR-MESSAGE SECTION.
+
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(EM-DATE)
+                     TIME(EM-TIME)
+           END-EXEC.
+           MOVE WS-TASKNUM(2:6) TO EM-REQUEST-ID.
+           EXEC CICS WRITEQ TD
+                     QUEUE('CSMT')
+                     FROM(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+
+       WRITE-ERROR-MESSAGE-EXIT.
+           EXIT.
+
        2000-GET-TRAN-HISTORY SECTION.
 
-      *    CALL 'TRANQURY' USING WS-REQ WS-RES.
+           IF WS-INVALID-REQUEST THEN
+               SET TR-RETURN-BAD-ACCT TO TRUE
+               MOVE 'INVALID ACCOUNT NUMBER'  TO TR-RETURN-MSG
+               MOVE ZERO                      TO TR-TRANS-COUNT
+               SET TR-NO-MORE-ROWS            TO TRUE
+               SET TR-NO-PRIOR-ROWS           TO TRUE
+               MOVE SPACES TO TR-FIRST-TRANS-ID TR-LAST-TRANS-ID
+               MOVE SPACES TO TR-FIRST-TRANS-DATE TR-LAST-TRANS-DATE
+           ELSE
+               SET TR-RETURN-OK TO TRUE
+               MOVE SPACES TO TR-RETURN-MSG
+
+      *        CALL 'TRANQURY' USING WS-REQ WS-RES.
+
+      *        CALL WS-TRNQRY USING WS-REQ WS-RES.
+               CALL WS-TRNQRY USING DFHEIBLK DFHCOMMAREA WS-REQ WS-RES
+
+               MOVE 0 TO WS-I
+               MOVE WS-TRANS-COUNT    TO TR-TRANS-COUNT
+               MOVE WS-MORE-ROWS-IND  TO TR-MORE-ROWS-IND
+               MOVE WS-MORE-PRIOR-IND TO TR-MORE-PRIOR-IND
 
-      *    CALL WS-TRNQRY USING WS-REQ WS-RES.
-           CALL WS-TRNQRY USING DFHEIBLK DFHCOMMAREA WS-REQ WS-RES.
+      *        Move work variable to comm area - only as many rows as
+      *        the query actually returned for this page.
+               PERFORM UNTIL WS-I IS GREATER THAN OR EQUAL TO
+                                     WS-TRANS-COUNT
+                  ADD +1 TO WS-I
+                  MOVE WS-TRANS-ID(WS-I)     TO TR-TRANS-ID(WS-I)
+                  MOVE WS-TRANS-DATE(WS-I)   TO TR-TRANS-DATE(WS-I)
+                  MOVE WS-TRANS-REF(WS-I)    TO TR-TRANS-REF(WS-I)
+                  MOVE WS-TRANS-AMOUNT(WS-I)
+                                             TO TR-TRANS-AMOUNT(WS-I)
+                  MOVE WS-TRANS-TYPE(WS-I)   TO TR-TRANS-TYPE(WS-I)
+                  MOVE WS-SRC-ACCT-NO(WS-I)  TO TR-SRC-ACCT-NO(WS-I)
+                  MOVE WS-BALANCE(WS-I)      TO TR-BALANCE(WS-I)
+                  PERFORM 2500-VALIDATE-TRAN-TYPE
+      *           DISPLAY 'Copied-CA:'  TR-TRANS-ITEM(WS-I)
+               END-PERFORM
 
-           MOVE 0 TO WS-I.
+               IF WS-TRANS-COUNT IS GREATER THAN ZERO THEN
+                   MOVE TR-TRANS-ID(1)            TO TR-FIRST-TRANS-ID
+                   MOVE TR-TRANS-ID(WS-TRANS-COUNT)
+                                               TO TR-LAST-TRANS-ID
+                   MOVE TR-TRANS-DATE(1)       TO TR-FIRST-TRANS-DATE
+                   MOVE TR-TRANS-DATE(WS-TRANS-COUNT)
+                                               TO TR-LAST-TRANS-DATE
+               ELSE
+                   MOVE SPACES TO TR-FIRST-TRANS-ID TR-LAST-TRANS-ID
+                   MOVE SPACES TO TR-FIRST-TRANS-DATE
+                                  TR-LAST-TRANS-DATE
+               END-IF
 
-      *    Move work variable to comm area..
-           PERFORM 10 TIMES
-              ADD +1 TO WS-I
-              MOVE WS-TRANS-ID(WS-I)     TO TR-TRANS-ID(WS-I)
-              MOVE WS-TRANS-DATE(WS-I)   TO TR-TRANS-DATE(WS-I)
-              MOVE WS-TRANS-REF(WS-I)    TO TR-TRANS-REF(WS-I)
-              MOVE WS-TRANS-AMOUNT(WS-I)
-                                         TO TR-TRANS-AMOUNT(WS-I)
-              MOVE WS-TRANS-TYPE(WS-I)   TO TR-TRANS-TYPE(WS-I)
-              MOVE WS-BALANCE(WS-I)      TO TR-BALANCE(WS-I)
-      *       DISPLAY 'Copied-CA:'  TR-TRANS-ITEM(WS-I)
-           END-PERFORM.
+      *        One or more rows on this page carried a code outside
+      *        the approved set - log it once for the page rather
+      *        than once per row so a bad upstream posting run
+      *        doesn't flood CSMT.
+               IF WS-ANY-BAD-TYPE
+                   MOVE ' INVALID TRANS-TYPE ON HISTORY' TO EM-DETAIL
+                   PERFORM WRITE-ERROR-MESSAGE
+               END-IF
+           END-IF.
 
        2000-GET-TRAN-HISTORY-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+      * Checks the TRANS-TYPE just copied to TR-TRANS-ITEM(WS-I)
+      * against WS-VALID-TRAN-TYPES and sets TR-TYPE-VALID-IND so an
+      * unrecognized code is flagged to the teller screen instead of
+      * being displayed as if it were good data.
+      *----------------------------------------------------------------*
+       2500-VALIDATE-TRAN-TYPE SECTION.
+
+           SET WS-TYPE-NOT-FOUND TO TRUE.
+           PERFORM 2510-CHECK-ONE-TYPE
+              VARYING WS-TYPE-IDX FROM 1 BY 1
+                UNTIL WS-TYPE-IDX IS GREATER THAN WS-VALID-TYPE-COUNT
+                   OR WS-TYPE-FOUND.
+
+           IF WS-TYPE-FOUND
+               SET TR-TYPE-VALID(WS-I)   TO TRUE
+           ELSE
+               SET TR-TYPE-INVALID(WS-I) TO TRUE
+               SET WS-ANY-BAD-TYPE       TO TRUE
+           END-IF.
+
+       2500-VALIDATE-TRAN-TYPE-EXIT.
+           EXIT.
+
+       2510-CHECK-ONE-TYPE SECTION.
+
+           IF TR-TRANS-TYPE(WS-I) IS EQUAL TO WS-VALID-TYPE(WS-TYPE-IDX)
+               SET WS-TYPE-FOUND TO TRUE
+           END-IF.
+
+       2510-CHECK-ONE-TYPE-EXIT.
+           EXIT.
+
        3000-RETURN-TO-CALLER SECTION.
 
            EXEC CICS RETURN END-EXEC.
