@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSTMT.
+      *----------------------------------------------------------------*
+      * Nightly batch statement extract.  Reads PROD.TRANSACTIONS in   *
+      * ACCOUNT-NO/TRANS-ID order and writes a per-account statement   *
+      * to a sequential print file - TRANS-DATE, TRANS-REF,            *
+      * TRANS-AMOUNT, TRANS-TYPE and the stored running BALANCE - so   *
+      * statements can be produced for every account in one pass       *
+      * instead of driving TRANHIST account-by-account through CICS.   *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STMT-FILE ASSIGN TO STMTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STMT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  STMT-RECORD                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DB2 communications area                                        *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Row layout for PROD.TRANSACTIONS
+           COPY TRANSDCL.
+
+       01  WS-SWITCHES.
+           03 WS-EOF-SW                PIC X(01) VALUE 'N'.
+              88 WS-END-OF-TRANS       VALUE 'Y'.
+           03 WS-FIRST-ACCT-SW         PIC X(01) VALUE 'Y'.
+              88 WS-FIRST-ACCOUNT      VALUE 'Y'.
+
+       01  WS-HOLD-ACCOUNT-NO          PIC S9(9) COMP.
+       01  WS-RUNNING-BALANCE          PIC S9(8)V9(2) COMP-3.
+       01  WS-STMT-COUNT               PIC 9(07) COMP VALUE ZERO.
+       01  WS-ACCT-COUNT               PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-STMT-HEADER-LINE.
+           03 FILLER                   PIC X(16) VALUE
+                                        'ACCOUNT NUMBER: '.
+           03 WS-SH-ACCOUNT-NO         PIC 9(15).
+           03 FILLER                   PIC X(49) VALUE SPACES.
+
+       01  WS-STMT-COLUMN-LINE.
+           03 FILLER                   PIC X(10) VALUE 'TRANS DATE'.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(20) VALUE 'REFERENCE'.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(13) VALUE 'AMOUNT'.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(04) VALUE 'TYPE'.
+           03 FILLER                   PIC X(13) VALUE 'BALANCE'.
+           03 FILLER                   PIC X(14) VALUE SPACES.
+
+       01  WS-STMT-DETAIL-LINE.
+           03 WS-SD-TRANS-DATE         PIC X(10).
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 WS-SD-TRANS-REF          PIC X(20).
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 WS-SD-TRANS-AMOUNT       PIC -(9)9.99.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 WS-SD-TRANS-TYPE         PIC X(02).
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 WS-SD-BALANCE            PIC -(9)9.99.
+           03 FILLER                   PIC X(05) VALUE SPACES.
+
+       01  WS-STMT-TRAILER-LINE.
+           03 FILLER                   PIC X(17) VALUE
+                                        'CLOSING BALANCE: '.
+           03 WS-ST-BALANCE            PIC -(9)9.99.
+           03 FILLER                   PIC X(50) VALUE SPACES.
+
+       01  WS-BLANK-LINE               PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANSACTIONS
+              UNTIL WS-END-OF-TRANS.
+           PERFORM 3000-TERMINATE.
+           STOP RUN.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE SECTION.
+
+           OPEN OUTPUT STMT-FILE.
+
+           EXEC SQL
+               DECLARE TRANALL CURSOR FOR
+               SELECT ACCOUNT_NO, TRANS_ID, TRANS_DATE, TRANS_REF,
+                      TRANS_AMOUNT, TRANS_TYPE, BALANCE
+                 FROM PROD.TRANSACTIONS
+                ORDER BY ACCOUNT_NO, TRANS_ID
+           END-EXEC.
+
+           EXEC SQL OPEN TRANALL END-EXEC.
+
+           PERFORM 1100-FETCH-NEXT-ROW.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-FETCH-NEXT-ROW SECTION.
+
+           EXEC SQL
+               FETCH TRANALL
+                INTO :ACCOUNT-NO, :TRANS-ID, :TRANS-DATE, :TRANS-REF,
+                     :TRANS-AMOUNT, :TRANS-TYPE, :BALANCE
+           END-EXEC.
+
+           IF SQLCODE IS EQUAL TO ZERO
+               CONTINUE
+           ELSE
+               SET WS-END-OF-TRANS TO TRUE
+           END-IF.
+
+       1100-FETCH-NEXT-ROW-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * One pass of the outer loop is one row already fetched into the *
+      * TRANSDCL host variables.  A change of ACCOUNT-NO is a control  *
+      * break - close out the prior account's statement and start a   *
+      * new one - before the detail line for the row in hand is        *
+      * written.                                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANSACTIONS SECTION.
+
+           IF WS-FIRST-ACCOUNT
+              OR ACCOUNT-NO IS NOT EQUAL TO WS-HOLD-ACCOUNT-NO
+               IF NOT WS-FIRST-ACCOUNT
+                   PERFORM 2100-WRITE-ACCOUNT-TRAILER
+               END-IF
+               PERFORM 2200-WRITE-ACCOUNT-HEADER
+           END-IF.
+
+           PERFORM 2300-WRITE-DETAIL-LINE.
+
+           PERFORM 1100-FETCH-NEXT-ROW.
+
+       2000-PROCESS-TRANSACTIONS-EXIT.
+           EXIT.
+
+       2100-WRITE-ACCOUNT-TRAILER SECTION.
+
+           MOVE WS-RUNNING-BALANCE TO WS-ST-BALANCE.
+           MOVE WS-STMT-TRAILER-LINE TO STMT-RECORD.
+           WRITE STMT-RECORD.
+           MOVE WS-BLANK-LINE TO STMT-RECORD.
+           WRITE STMT-RECORD.
+
+       2100-WRITE-ACCOUNT-TRAILER-EXIT.
+           EXIT.
+
+       2200-WRITE-ACCOUNT-HEADER SECTION.
+
+           MOVE ACCOUNT-NO TO WS-HOLD-ACCOUNT-NO.
+           MOVE ACCOUNT-NO TO WS-SH-ACCOUNT-NO.
+           MOVE WS-STMT-HEADER-LINE TO STMT-RECORD.
+           WRITE STMT-RECORD.
+           MOVE WS-STMT-COLUMN-LINE TO STMT-RECORD.
+           WRITE STMT-RECORD.
+           MOVE 'N' TO WS-FIRST-ACCT-SW.
+           ADD 1 TO WS-ACCT-COUNT.
+
+       2200-WRITE-ACCOUNT-HEADER-EXIT.
+           EXIT.
+
+       2300-WRITE-DETAIL-LINE SECTION.
+
+           MOVE TRANS-DATE   TO WS-SD-TRANS-DATE.
+           MOVE TRANS-REF    TO WS-SD-TRANS-REF.
+           MOVE TRANS-AMOUNT TO WS-SD-TRANS-AMOUNT.
+           MOVE TRANS-TYPE   TO WS-SD-TRANS-TYPE.
+           MOVE BALANCE      TO WS-SD-BALANCE.
+           MOVE BALANCE      TO WS-RUNNING-BALANCE.
+           MOVE WS-STMT-DETAIL-LINE TO STMT-RECORD.
+           WRITE STMT-RECORD.
+           ADD 1 TO WS-STMT-COUNT.
+
+       2300-WRITE-DETAIL-LINE-EXIT.
+           EXIT.
+
+       3000-TERMINATE SECTION.
+
+           IF NOT WS-FIRST-ACCOUNT
+               PERFORM 2100-WRITE-ACCOUNT-TRAILER
+           END-IF.
+
+           EXEC SQL CLOSE TRANALL END-EXEC.
+
+           CLOSE STMT-FILE.
+
+           DISPLAY 'TRANSTMT - ACCOUNTS STATEMENTED: ' WS-ACCT-COUNT.
+           DISPLAY 'TRANSTMT - TRANSACTIONS WRITTEN:  ' WS-STMT-COUNT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
