@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANRECN.
+      *----------------------------------------------------------------*
+      * Batch reconciliation of PROD.TRANSACTIONS.  Reads the table in *
+      * ACCOUNT-NO/TRANS-ID order and, for every row after the first   *
+      * one on an account, recomputes what BALANCE ought to be (the    *
+      * actual stored BALANCE of the prior row plus this row's         *
+      * TRANS-AMOUNT) and compares it to the BALANCE actually stored   *
+      * on this row.  Every account/TRANS-ID where the two disagree is *
+      * written to a drift report so an out-of-balance posting gets    *
+      * caught here instead of from a customer call.                   *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-FILE ASSIGN TO RECONOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RECON-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * DB2 communications area                                        *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Row layout for PROD.TRANSACTIONS
+           COPY TRANSDCL.
+
+       01  WS-SWITCHES.
+           03 WS-EOF-SW                PIC X(01) VALUE 'N'.
+              88 WS-END-OF-TRANS       VALUE 'Y'.
+           03 WS-FIRST-ACCT-SW         PIC X(01) VALUE 'Y'.
+              88 WS-FIRST-ACCOUNT      VALUE 'Y'.
+
+       01  WS-HOLD-ACCOUNT-NO          PIC S9(9) COMP.
+       01  WS-PRIOR-BALANCE            PIC S9(8)V9(2) COMP-3.
+       01  WS-EXPECTED-BALANCE         PIC S9(8)V9(2) COMP-3.
+       01  WS-DIFFERENCE               PIC S9(8)V9(2) COMP-3.
+
+       01  WS-TRANS-COUNT              PIC 9(07) COMP VALUE ZERO.
+       01  WS-ACCT-COUNT               PIC 9(07) COMP VALUE ZERO.
+       01  WS-DRIFT-COUNT              PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-RPT-HEADING-1.
+           03 FILLER                   PIC X(34) VALUE
+              'TRANRECN - BALANCE RECONCILIATION'.
+           03 FILLER                   PIC X(46) VALUE SPACES.
+
+       01  WS-RPT-HEADING-2.
+           03 FILLER                   PIC X(10) VALUE 'ACCOUNT-NO'.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(08) VALUE 'TRANS-ID'.
+           03 FILLER                   PIC X(03) VALUE SPACES.
+           03 FILLER                   PIC X(12) VALUE 'EXPECTED BAL'.
+           03 FILLER                   PIC X(02) VALUE SPACES.
+           03 FILLER                   PIC X(10) VALUE 'ACTUAL BAL'.
+           03 FILLER                   PIC X(04) VALUE SPACES.
+           03 FILLER                   PIC X(10) VALUE 'DIFFERENCE'.
+           03 FILLER                   PIC X(08) VALUE SPACES.
+
+       01  WS-RPT-DRIFT-LINE.
+           03 WS-RD-ACCOUNT-NO         PIC Z(8)9.
+           03 FILLER                   PIC X(03) VALUE SPACES.
+           03 WS-RD-TRANS-ID           PIC Z(7)9.
+           03 FILLER                   PIC X(03) VALUE SPACES.
+           03 WS-RD-EXPECTED           PIC -(7)9.99.
+           03 FILLER                   PIC X(03) VALUE SPACES.
+           03 WS-RD-ACTUAL             PIC -(7)9.99.
+           03 FILLER                   PIC X(03) VALUE SPACES.
+           03 WS-RD-DIFFERENCE         PIC -(7)9.99.
+           03 FILLER                   PIC X(07) VALUE SPACES.
+
+       01  WS-RPT-TRAILER-LINE.
+           03 FILLER                   PIC X(21) VALUE
+              'ACCOUNTS RECONCILED: '.
+           03 WS-RT-ACCT-COUNT         PIC Z(6)9.
+           03 FILLER                   PIC X(05) VALUE SPACES.
+           03 FILLER                   PIC X(19) VALUE
+              'TRANSACTIONS READ: '.
+           03 WS-RT-TRANS-COUNT        PIC Z(6)9.
+           03 FILLER                   PIC X(05) VALUE SPACES.
+           03 FILLER                   PIC X(14) VALUE
+              'DRIFTS FOUND: '.
+           03 WS-RT-DRIFT-COUNT        PIC Z(6)9.
+           03 FILLER                   PIC X(06) VALUE SPACES.
+
+       01  WS-BLANK-LINE               PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANSACTIONS
+              UNTIL WS-END-OF-TRANS.
+           PERFORM 3000-TERMINATE.
+           STOP RUN.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+       1000-INITIALIZE SECTION.
+
+           OPEN OUTPUT RECON-FILE.
+           MOVE WS-RPT-HEADING-1 TO RECON-RECORD.
+           WRITE RECON-RECORD.
+           MOVE WS-RPT-HEADING-2 TO RECON-RECORD.
+           WRITE RECON-RECORD.
+
+           EXEC SQL
+               DECLARE TRANRECN CURSOR FOR
+               SELECT ACCOUNT_NO, TRANS_ID, TRANS_DATE, TRANS_REF,
+                      TRANS_AMOUNT, TRANS_TYPE, BALANCE
+                 FROM PROD.TRANSACTIONS
+                ORDER BY ACCOUNT_NO, TRANS_ID
+           END-EXEC.
+
+           EXEC SQL OPEN TRANRECN END-EXEC.
+
+           PERFORM 1100-FETCH-NEXT-ROW.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-FETCH-NEXT-ROW SECTION.
+
+           EXEC SQL
+               FETCH TRANRECN
+                INTO :ACCOUNT-NO, :TRANS-ID, :TRANS-DATE, :TRANS-REF,
+                     :TRANS-AMOUNT, :TRANS-TYPE, :BALANCE
+           END-EXEC.
+
+           IF SQLCODE IS EQUAL TO ZERO
+               ADD 1 TO WS-TRANS-COUNT
+           ELSE
+               SET WS-END-OF-TRANS TO TRUE
+           END-IF.
+
+       1100-FETCH-NEXT-ROW-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * A change of ACCOUNT-NO starts a new running balance - there is *
+      * no prior row to check the first posting on an account against, *
+      * so it simply seeds WS-PRIOR-BALANCE.  Every later row on the   *
+      * same account is checked against the actual BALANCE stored on  *
+      * the row before it, not a compounded running total, so one bad *
+      * posting is reported once instead of poisoning every row after *
+      * it.                                                            *
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANSACTIONS SECTION.
+
+           IF WS-FIRST-ACCOUNT
+              OR ACCOUNT-NO IS NOT EQUAL TO WS-HOLD-ACCOUNT-NO
+               MOVE ACCOUNT-NO TO WS-HOLD-ACCOUNT-NO
+               MOVE 'N' TO WS-FIRST-ACCT-SW
+               ADD 1 TO WS-ACCT-COUNT
+           ELSE
+               COMPUTE WS-EXPECTED-BALANCE
+                     = WS-PRIOR-BALANCE + TRANS-AMOUNT
+               IF WS-EXPECTED-BALANCE IS NOT EQUAL TO BALANCE
+                   PERFORM 2100-WRITE-DRIFT-LINE
+               END-IF
+           END-IF.
+
+           MOVE BALANCE TO WS-PRIOR-BALANCE.
+
+           PERFORM 1100-FETCH-NEXT-ROW.
+
+       2000-PROCESS-TRANSACTIONS-EXIT.
+           EXIT.
+
+       2100-WRITE-DRIFT-LINE SECTION.
+
+           COMPUTE WS-DIFFERENCE = BALANCE - WS-EXPECTED-BALANCE.
+           MOVE ACCOUNT-NO           TO WS-RD-ACCOUNT-NO.
+           MOVE TRANS-ID             TO WS-RD-TRANS-ID.
+           MOVE WS-EXPECTED-BALANCE  TO WS-RD-EXPECTED.
+           MOVE BALANCE              TO WS-RD-ACTUAL.
+           MOVE WS-DIFFERENCE        TO WS-RD-DIFFERENCE.
+           MOVE WS-RPT-DRIFT-LINE TO RECON-RECORD.
+           WRITE RECON-RECORD.
+           ADD 1 TO WS-DRIFT-COUNT.
+
+       2100-WRITE-DRIFT-LINE-EXIT.
+           EXIT.
+
+       3000-TERMINATE SECTION.
+
+           EXEC SQL CLOSE TRANRECN END-EXEC.
+
+           MOVE WS-BLANK-LINE TO RECON-RECORD.
+           WRITE RECON-RECORD.
+           MOVE WS-ACCT-COUNT  TO WS-RT-ACCT-COUNT.
+           MOVE WS-TRANS-COUNT TO WS-RT-TRANS-COUNT.
+           MOVE WS-DRIFT-COUNT TO WS-RT-DRIFT-COUNT.
+           MOVE WS-RPT-TRAILER-LINE TO RECON-RECORD.
+           WRITE RECON-RECORD.
+
+           CLOSE RECON-FILE.
+
+           DISPLAY 'TRANRECN - ACCOUNTS RECONCILED: ' WS-ACCT-COUNT.
+           DISPLAY 'TRANRECN - TRANSACTIONS READ:    ' WS-TRANS-COUNT.
+           DISPLAY 'TRANRECN - DRIFTS FOUND:          ' WS-DRIFT-COUNT.
+
+       3000-TERMINATE-EXIT.
+           EXIT.
